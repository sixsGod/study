@@ -0,0 +1,6 @@
+    05 OS-PROGRAM      PIC X(20).
+    05 OS-STATUS       PIC X(10).
+    05 OS-COUNT1       PIC 9(7).
+    05 OS-COUNT2       PIC 9(7).
+    05 OS-COUNT3       PIC 9(7).
+    05 OS-TIMESTAMP    PIC X(21).
