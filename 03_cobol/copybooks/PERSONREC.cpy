@@ -0,0 +1,3 @@
+    05 PR-ID           PIC 9(05).
+    05 PR-NAME         PIC X(20).
+    05 PR-AGE          PIC 9(03).
