@@ -0,0 +1,4 @@
+    05 EL-PROGRAM      PIC X(20).
+    05 EL-PARAGRAPH    PIC X(20).
+    05 EL-STATUS       PIC X(10).
+    05 EL-TIMESTAMP    PIC X(21).
