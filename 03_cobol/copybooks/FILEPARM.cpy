@@ -0,0 +1,2 @@
+    05 FP-KEY          PIC X(15).
+    05 FP-VALUE        PIC X(40).
