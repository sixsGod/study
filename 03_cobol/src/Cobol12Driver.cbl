@@ -0,0 +1,59 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Cobol12Driver.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-STEP-NAME PIC X(20).
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY "Starting batch job stream..."
+
+    MOVE "Cobol02Compute" TO WS-STEP-NAME
+    DISPLAY "Running step: " WS-STEP-NAME
+    CALL "Cobol02Compute"
+    END-CALL
+
+    MOVE "Cobol03Condition" TO WS-STEP-NAME
+    DISPLAY "Running step: " WS-STEP-NAME
+    CALL "Cobol03Condition"
+    END-CALL
+
+    MOVE "Cobol04Loop" TO WS-STEP-NAME
+    DISPLAY "Running step: " WS-STEP-NAME
+    CALL "Cobol04Loop"
+    END-CALL
+
+    MOVE "Cobol07Sub" TO WS-STEP-NAME
+    DISPLAY "Running step: " WS-STEP-NAME
+    CALL "Cobol07Sub"
+    END-CALL
+
+    MOVE "Cobol10FileOper" TO WS-STEP-NAME
+    DISPLAY "Running step: " WS-STEP-NAME
+    CALL "Cobol10FileOper"
+    END-CALL
+
+    IF RETURN-CODE = 0
+     MOVE "Cobol11DBoper" TO WS-STEP-NAME
+     DISPLAY "Running step: " WS-STEP-NAME
+     CALL "Cobol11DBoper"
+     END-CALL
+    ELSE
+     DISPLAY "Skipping Cobol11DBoper: Cobol10FileOper failed with return code " RETURN-CODE
+    END-IF
+
+    MOVE "Cobol13OpsReport" TO WS-STEP-NAME
+    DISPLAY "Running step: " WS-STEP-NAME
+    CALL "Cobol13OpsReport"
+    END-CALL
+
+    MOVE "Cobol14Reconcile" TO WS-STEP-NAME
+    DISPLAY "Running step: " WS-STEP-NAME
+    CALL "Cobol14Reconcile"
+    END-CALL
+
+    DISPLAY "Batch job stream completed."
+    GOBACK.
