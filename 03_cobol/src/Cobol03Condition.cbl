@@ -1,20 +1,167 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Cobol03Condition.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AgeBandFile ASSIGN TO "agebands.ctl"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-AGEBAND-STATUS.
+    SELECT RosterFile ASSIGN TO DYNAMIC WS-ROSTER-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-ROSTER-STATUS.
+    SELECT ClassificationFile ASSIGN TO DYNAMIC WS-CLASS-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SysParmFile ASSIGN TO "sysparm.ctl"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SYSPARM-STATUS.
+    SELECT OpsStatFile ASSIGN TO "opsstats.log"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OPSSTAT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD AgeBandFile.
+01 AGE-BAND-RECORD.
+    05 CTL-CHILD-MAX    PIC 9(3).
+    05 CTL-TEEN-MAX     PIC 9(3).
+    05 CTL-ADULT-MAX    PIC 9(3).
+
+FD RosterFile.
+01 ROSTER-RECORD.
+    COPY PERSONREC
+        REPLACING ==PR-ID== BY ==RS-ID==
+                  ==PR-NAME== BY ==RS-NAME==
+                  ==PR-AGE== BY ==RS-AGE==.
+
+FD ClassificationFile.
+01 CLASSIFICATION-RECORD PIC X(40).
+
+FD SysParmFile.
+01 SYSPARM-RECORD.
+    COPY FILEPARM.
+
+FD OpsStatFile.
+01 OPS-STAT-RECORD.
+    COPY OPSSTAT.
+
 WORKING-STORAGE SECTION.
-01 AGE PIC 99 VALUE 25.
+01 WS-EndOfFile     PIC X VALUE "N".
+01 WS-SYSPARM-EOF   PIC X VALUE "N".
+01 WS-AGEBAND-STATUS PIC X(02).
+01 WS-ROSTER-STATUS  PIC X(02).
+01 WS-SYSPARM-STATUS PIC X(02).
+01 WS-OPSSTAT-STATUS PIC X(02).
+01 WS-PERSON-COUNT  PIC 9(7) VALUE 0.
+01 WS-ROSTER-FILENAME PIC X(40) VALUE "roster.txt".
+01 WS-CLASS-FILENAME  PIC X(40) VALUE "classifications.txt".
+01 AGE PIC 9(3).
 01 RESULT PIC X(20).
+01 WS-CHILD-MAX     PIC 9(3) VALUE 12.
+01 WS-TEEN-MAX      PIC 9(3) VALUE 18.
+01 WS-ADULT-MAX     PIC 9(3) VALUE 64.
 
 PROCEDURE DIVISION.
 MAIN-PARA.
-    IF AGE GREATER THAN 18
-     MOVE "Adult" TO RESULT
+    PERFORM LOAD-SYSPARMS.
+    PERFORM LOAD-AGE-BANDS.
+
+    OPEN INPUT RosterFile
+    IF WS-ROSTER-STATUS NOT = "00"
+     DISPLAY "ERROR: unable to open RosterFile, status " WS-ROSTER-STATUS
+     MOVE 8 TO RETURN-CODE
+     PERFORM WRITE-OPS-STAT
+     GOBACK
+    END-IF
+
+    OPEN OUTPUT ClassificationFile
+    PERFORM UNTIL WS-EndOfFile = "Y"
+     READ RosterFile INTO ROSTER-RECORD
+         AT END
+          MOVE "Y" TO WS-EndOfFile
+         NOT AT END
+          PERFORM CLASSIFY-PERSON
+     END-READ
+    END-PERFORM
+    CLOSE RosterFile
+    CLOSE ClassificationFile.
+
+    PERFORM WRITE-OPS-STAT.
+
+    GOBACK.
+
+WRITE-OPS-STAT.
+    MOVE "Cobol03Condition" TO OS-PROGRAM
+    IF RETURN-CODE = 0
+     MOVE "SUCCESS" TO OS-STATUS
     ELSE
-     MOVE "Minor" TO RESULT
+     MOVE "FAILED" TO OS-STATUS
+    END-IF
+    MOVE WS-PERSON-COUNT TO OS-COUNT1
+    MOVE 0 TO OS-COUNT2
+    MOVE 0 TO OS-COUNT3
+    MOVE FUNCTION CURRENT-DATE TO OS-TIMESTAMP
+    OPEN EXTEND OpsStatFile
+    IF WS-OPSSTAT-STATUS NOT = "00"
+     OPEN OUTPUT OpsStatFile
+    END-IF
+    WRITE OPS-STAT-RECORD
+    CLOSE OpsStatFile.
+
+LOAD-AGE-BANDS.
+    OPEN INPUT AgeBandFile
+    IF WS-AGEBAND-STATUS = "00"
+     READ AgeBandFile INTO AGE-BAND-RECORD
+      AT END
+       CONTINUE
+      NOT AT END
+       MOVE CTL-CHILD-MAX TO WS-CHILD-MAX
+       MOVE CTL-TEEN-MAX TO WS-TEEN-MAX
+       MOVE CTL-ADULT-MAX TO WS-ADULT-MAX
+     END-READ
+     CLOSE AgeBandFile
     END-IF.
 
-    DISPLAY "Age: " AGE.
-    DISPLAY "Category: " RESULT.
+LOAD-SYSPARMS.
+    OPEN INPUT SysParmFile
+    IF WS-SYSPARM-STATUS = "00"
+     PERFORM UNTIL WS-SYSPARM-EOF = "Y"
+      READ SysParmFile INTO SYSPARM-RECORD
+          AT END
+           MOVE "Y" TO WS-SYSPARM-EOF
+          NOT AT END
+           EVALUATE FP-KEY
+            WHEN "ROSTERFILE"
+             MOVE FP-VALUE TO WS-ROSTER-FILENAME
+            WHEN "CLASSFILE"
+             MOVE FP-VALUE TO WS-CLASS-FILENAME
+           END-EVALUATE
+      END-READ
+     END-PERFORM
+     CLOSE SysParmFile
+    END-IF.
+
+CLASSIFY-PERSON.
+    ADD 1 TO WS-PERSON-COUNT
+    MOVE RS-AGE TO AGE
+    PERFORM CLASSIFY-AGE
+    DISPLAY "ID: " RS-ID " Name: " RS-NAME " Age: " AGE " Category: " RESULT
+    MOVE SPACES TO CLASSIFICATION-RECORD
+    STRING RS-ID " " AGE " " RESULT
+     DELIMITED BY SIZE INTO CLASSIFICATION-RECORD
+    WRITE CLASSIFICATION-RECORD.
 
-    STOP RUN.
\ No newline at end of file
+CLASSIFY-AGE.
+    IF AGE <= WS-CHILD-MAX
+     MOVE "Child" TO RESULT
+    ELSE
+     IF AGE <= WS-TEEN-MAX
+      MOVE "Teen" TO RESULT
+     ELSE
+      IF AGE <= WS-ADULT-MAX
+       MOVE "Adult" TO RESULT
+      ELSE
+       MOVE "Senior" TO RESULT
+      END-IF
+     END-IF
+    END-IF.
