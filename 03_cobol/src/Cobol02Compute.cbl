@@ -1,28 +1,148 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Cobol02Compute.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TransFile ASSIGN TO DYNAMIC WS-TRANS-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-TRANS-STATUS.
+    SELECT ReportFile ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SysParmFile ASSIGN TO "sysparm.ctl"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SYSPARM-STATUS.
+    SELECT OpsStatFile ASSIGN TO "opsstats.log"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OPSSTAT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD TransFile.
+01 TRANS-RECORD.
+    05 TR-NUM1     PIC S9(5)V99 SIGN IS LEADING SEPARATE CHARACTER.
+    05 TR-NUM2     PIC S9(5)V99 SIGN IS LEADING SEPARATE CHARACTER.
+
+FD ReportFile.
+01 REPORT-RECORD    PIC X(100).
+
+FD SysParmFile.
+01 SYSPARM-RECORD.
+    COPY FILEPARM.
+
+FD OpsStatFile.
+01 OPS-STAT-RECORD.
+    COPY OPSSTAT.
+
 WORKING-STORAGE SECTION.
-01 NUM1        PIC 9(3) VALUE 25.
-01 NUM2        PIC 9(3) VALUE 15.
-01 RESULT      PIC 9(4).
+01 WS-TRANS-FILENAME  PIC X(40) VALUE "numpairs.txt".
+01 WS-REPORT-FILENAME PIC X(40) VALUE "calcreport.txt".
+01 WS-SYSPARM-EOF     PIC X VALUE "N".
+01 WS-SYSPARM-STATUS  PIC X(02).
+01 WS-TRANS-STATUS    PIC X(02).
+01 WS-OPSSTAT-STATUS  PIC X(02).
+01 WS-EndOfFile      PIC X VALUE "N".
+01 NUM1              PIC S9(5)V99 SIGN IS LEADING SEPARATE CHARACTER.
+01 NUM2              PIC S9(5)V99 SIGN IS LEADING SEPARATE CHARACTER.
+01 RESULT            PIC S9(6)V99 SIGN IS LEADING SEPARATE CHARACTER.
+01 WS-PAIR-COUNT     PIC 9(5) VALUE 0.
 
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
+    PERFORM LOAD-SYSPARMS
+
+    OPEN INPUT TransFile
+    IF WS-TRANS-STATUS NOT = "00"
+     DISPLAY "ERROR: unable to open TransFile, status " WS-TRANS-STATUS
+     MOVE 8 TO RETURN-CODE
+     PERFORM WRITE-OPS-STAT
+     GOBACK
+    END-IF
+
+    OPEN OUTPUT ReportFile
+
+    PERFORM UNTIL WS-EndOfFile = "Y"
+     READ TransFile INTO TRANS-RECORD
+         AT END
+          MOVE "Y" TO WS-EndOfFile
+         NOT AT END
+          ADD 1 TO WS-PAIR-COUNT
+          MOVE TR-NUM1 TO NUM1
+          MOVE TR-NUM2 TO NUM2
+          PERFORM CALC-AND-REPORT
+     END-READ
+    END-PERFORM
+
+    CLOSE TransFile
+    CLOSE ReportFile
+    PERFORM WRITE-OPS-STAT
+    GOBACK.
+
+WRITE-OPS-STAT.
+    MOVE "Cobol02Compute" TO OS-PROGRAM
+    IF RETURN-CODE = 0
+     MOVE "SUCCESS" TO OS-STATUS
+    ELSE
+     MOVE "FAILED" TO OS-STATUS
+    END-IF
+    MOVE WS-PAIR-COUNT TO OS-COUNT1
+    MOVE 0 TO OS-COUNT2
+    MOVE 0 TO OS-COUNT3
+    MOVE FUNCTION CURRENT-DATE TO OS-TIMESTAMP
+    OPEN EXTEND OpsStatFile
+    IF WS-OPSSTAT-STATUS NOT = "00"
+     OPEN OUTPUT OpsStatFile
+    END-IF
+    WRITE OPS-STAT-RECORD
+    CLOSE OpsStatFile.
+
+LOAD-SYSPARMS.
+    OPEN INPUT SysParmFile
+    IF WS-SYSPARM-STATUS = "00"
+     PERFORM UNTIL WS-SYSPARM-EOF = "Y"
+      READ SysParmFile INTO SYSPARM-RECORD
+          AT END
+           MOVE "Y" TO WS-SYSPARM-EOF
+          NOT AT END
+           EVALUATE FP-KEY
+            WHEN "TRANSFILE"
+             MOVE FP-VALUE TO WS-TRANS-FILENAME
+            WHEN "REPORTFILE"
+             MOVE FP-VALUE TO WS-REPORT-FILENAME
+           END-EVALUATE
+      END-READ
+     END-PERFORM
+     CLOSE SysParmFile
+    END-IF.
+
+CALC-AND-REPORT.
     COMPUTE RESULT = NUM1 + NUM2
-    DISPLAY "The result of addition is: " RESULT
+    MOVE SPACES TO REPORT-RECORD
+    STRING "Pair " WS-PAIR-COUNT ": " NUM1 " + " NUM2 " = " RESULT
+     DELIMITED BY SIZE INTO REPORT-RECORD
+    WRITE REPORT-RECORD
 
     COMPUTE RESULT = NUM1 - NUM2
-    DISPLAY "The result of subtraction is: " RESULT
+    MOVE SPACES TO REPORT-RECORD
+    STRING "Pair " WS-PAIR-COUNT ": " NUM1 " - " NUM2 " = " RESULT
+     DELIMITED BY SIZE INTO REPORT-RECORD
+    WRITE REPORT-RECORD
 
-    COMPUTE RESULT = NUM1 * NUM2
-    DISPLAY "The result of multiplication is: " RESULT
+    COMPUTE RESULT ROUNDED = NUM1 * NUM2
+    MOVE SPACES TO REPORT-RECORD
+    STRING "Pair " WS-PAIR-COUNT ": " NUM1 " * " NUM2 " = " RESULT
+     DELIMITED BY SIZE INTO REPORT-RECORD
+    WRITE REPORT-RECORD
 
     IF NUM2 NOT = 0
-     COMPUTE RESULT = NUM1 / NUM2
-     DISPLAY "The result of division is: " RESULT
+     COMPUTE RESULT ROUNDED = NUM1 / NUM2
+     MOVE SPACES TO REPORT-RECORD
+     STRING "Pair " WS-PAIR-COUNT ": " NUM1 " / " NUM2 " = " RESULT
+      DELIMITED BY SIZE INTO REPORT-RECORD
+     WRITE REPORT-RECORD
     ELSE
-     DISPLAY "Division by zero is not allowed."
-    END-IF
-
-    STOP RUN.
\ No newline at end of file
+     MOVE SPACES TO REPORT-RECORD
+     STRING "Pair " WS-PAIR-COUNT ": division by zero is not allowed."
+      DELIMITED BY SIZE INTO REPORT-RECORD
+     WRITE REPORT-RECORD
+    END-IF.
