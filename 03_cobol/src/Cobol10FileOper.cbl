@@ -4,10 +4,33 @@ PROGRAM-ID. Cobol10FileOper.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT InputFile ASSIGN TO "input.txt"
-     ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT OutputFile ASSIGN TO "output.txt"
-     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT InputFile ASSIGN TO DYNAMIC WS-SOURCE-NAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-INPUT-STATUS.
+    SELECT OutputFile ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OUTPUT-STATUS.
+    SELECT FilterParmFile ASSIGN TO "filterparm.ctl"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-FILTERPARM-STATUS.
+    SELECT RejectFile ASSIGN TO DYNAMIC WS-REJECT-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-REJECT-STATUS.
+    SELECT ControlFile ASSIGN TO DYNAMIC WS-CONTROL-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-CONTROL-STATUS.
+    SELECT CheckpointFile ASSIGN TO "fileopchkpt.dat"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-CKPT-STATUS.
+    SELECT SysParmFile ASSIGN TO "sysparm.ctl"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SYSPARM-STATUS.
+    SELECT OpsStatFile ASSIGN TO "opsstats.log"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OPSSTAT-STATUS.
+    SELECT ErrorLogFile ASSIGN TO "errors.log"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-ERRLOG-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
@@ -17,24 +40,407 @@ FD InputFile.
 FD OutputFile.
 01 OutputRecord PIC X(100).
 
+FD RejectFile.
+01 RejectRecord PIC X(100).
+
+FD ControlFile.
+01 ControlRecord PIC X(100).
+
+FD FilterParmFile.
+01 FILTER-PARM-RECORD.
+    05 PARM-MODE      PIC X.
+    05 PARM-PATTERN   PIC X(20).
+
+FD CheckpointFile.
+01 CHECKPOINT-RECORD.
+    05 CKPT-LAST-RECNO   PIC 9(7).
+    05 CKPT-WRITE-COUNT  PIC 9(7).
+    05 CKPT-REJECT-COUNT PIC 9(7).
+    05 CKPT-FILTER-COUNT PIC 9(7).
+
+FD SysParmFile.
+01 SYSPARM-RECORD.
+    COPY FILEPARM.
+
+FD OpsStatFile.
+01 OPS-STAT-RECORD.
+    COPY OPSSTAT.
+
+FD ErrorLogFile.
+01 ERROR-LOG-RECORD.
+    COPY ERRLOG.
+
 WORKING-STORAGE SECTION.
+01 WS-EL-PARAGRAPH PIC X(20).
+01 WS-EL-STATUS    PIC X(10).
 01 WS-EndOfFile PIC X VALUE "N".
+01 WS-SYSPARM-EOF PIC X VALUE "N".
+01 WS-FILTERPARM-EOF PIC X VALUE "N".
+01 WS-OUTPUT-FILENAME PIC X(40) VALUE "output.txt".
+01 WS-REJECT-FILENAME PIC X(40) VALUE "reject.txt".
+01 WS-CONTROL-FILENAME PIC X(40) VALUE "controlinfo.txt".
+01 WS-READ-COUNT  PIC 9(7) VALUE 0.
+01 WS-WRITE-COUNT PIC 9(7) VALUE 0.
+01 WS-FILTER-COUNT PIC 9(7) VALUE 0.
+01 WS-REJECT-COUNT PIC 9(7) VALUE 0.
+01 WS-INPUT-STATUS  PIC X(2).
+01 WS-OUTPUT-STATUS PIC X(2).
+01 WS-REJECT-STATUS PIC X(2).
+01 WS-CONTROL-STATUS PIC X(2).
+01 WS-FILTERPARM-STATUS PIC X(2).
+01 WS-CKPT-STATUS   PIC X(2).
+01 WS-SYSPARM-STATUS PIC X(2).
+01 WS-OPSSTAT-STATUS PIC X(2).
+01 WS-ERRLOG-STATUS  PIC X(2).
+01 WS-SELECTED       PIC X VALUE "Y".
+01 WS-RECORD-ROUTE    PIC X VALUE "V".
+01 WS-ROUTE-MODE      PIC X(10) VALUE "NUMERIC".
+01 WS-INCLUDE-PRESENT PIC X VALUE "N".
+01 WS-INCLUDE-MATCHED PIC X VALUE "N".
+01 WS-MATCH-COUNT    PIC 9(3) VALUE 0.
+01 WS-FILTER-IDX     PIC 9(3) VALUE 0.
+01 WS-RUN-DATE        PIC 9(8).
+01 WS-SOURCE-NAME     PIC X(40) VALUE "input.txt".
+01 WS-RESTART-RECNO   PIC 9(7) VALUE 0.
+01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+01 WS-SKIP-IDX        PIC 9(7) VALUE 0.
+
+01 WS-FILTER-TABLE.
+    05 WS-FILTER-ENTRY-COUNT PIC 9(3) VALUE 0.
+    05 WS-FILTER-ENTRY OCCURS 20 TIMES.
+        10 WS-FE-MODE     PIC X VALUE SPACES.
+        10 WS-FE-PATTERN  PIC X(20) VALUE SPACES.
 
 PROCEDURE DIVISION.
 Main-Logic.
+    PERFORM LOAD-SYSPARMS.
+    PERFORM LOAD-FILTER-PARMS.
+    PERFORM LOAD-CHECKPOINT.
+
     OPEN INPUT InputFile
-    OPEN OUTPUT OutputFile
+    IF WS-INPUT-STATUS NOT = "00"
+     DISPLAY "ERROR: unable to open InputFile, status " WS-INPUT-STATUS
+     MOVE 8 TO RETURN-CODE
+     MOVE "MAIN-LOGIC" TO WS-EL-PARAGRAPH
+     MOVE WS-INPUT-STATUS TO WS-EL-STATUS
+     PERFORM LOG-ERROR
+     PERFORM WRITE-OPS-STAT
+     GOBACK
+    END-IF
+
+    PERFORM SKIP-TO-CHECKPOINT
+
+    IF WS-RESTART-RECNO > 0
+     OPEN EXTEND OutputFile
+     IF WS-OUTPUT-STATUS NOT = "00"
+      OPEN OUTPUT OutputFile
+     END-IF
+    ELSE
+     OPEN OUTPUT OutputFile
+    END-IF
+    IF WS-OUTPUT-STATUS NOT = "00"
+     DISPLAY "ERROR: unable to open OutputFile, status " WS-OUTPUT-STATUS
+     MOVE 8 TO RETURN-CODE
+     MOVE "MAIN-LOGIC" TO WS-EL-PARAGRAPH
+     MOVE WS-OUTPUT-STATUS TO WS-EL-STATUS
+     PERFORM LOG-ERROR
+     CLOSE InputFile
+     PERFORM WRITE-OPS-STAT
+     GOBACK
+    END-IF
+
+    IF WS-RESTART-RECNO > 0
+     OPEN EXTEND RejectFile
+     IF WS-REJECT-STATUS NOT = "00"
+      OPEN OUTPUT RejectFile
+     END-IF
+    ELSE
+     OPEN OUTPUT RejectFile
+    END-IF
+    IF WS-REJECT-STATUS NOT = "00"
+     DISPLAY "ERROR: unable to open RejectFile, status " WS-REJECT-STATUS
+     MOVE 8 TO RETURN-CODE
+     MOVE "MAIN-LOGIC" TO WS-EL-PARAGRAPH
+     MOVE WS-REJECT-STATUS TO WS-EL-STATUS
+     PERFORM LOG-ERROR
+     CLOSE InputFile
+     CLOSE OutputFile
+     PERFORM WRITE-OPS-STAT
+     GOBACK
+    END-IF
+
+    IF WS-RESTART-RECNO > 0
+     OPEN EXTEND ControlFile
+     IF WS-CONTROL-STATUS NOT = "00"
+      OPEN OUTPUT ControlFile
+     END-IF
+    ELSE
+     OPEN OUTPUT ControlFile
+    END-IF
+    IF WS-CONTROL-STATUS NOT = "00"
+     DISPLAY "ERROR: unable to open ControlFile, status " WS-CONTROL-STATUS
+     MOVE 8 TO RETURN-CODE
+     MOVE "MAIN-LOGIC" TO WS-EL-PARAGRAPH
+     MOVE WS-CONTROL-STATUS TO WS-EL-STATUS
+     PERFORM LOG-ERROR
+     CLOSE InputFile
+     CLOSE OutputFile
+     CLOSE RejectFile
+     PERFORM WRITE-OPS-STAT
+     GOBACK
+    END-IF
+
+    IF WS-RESTART-RECNO = 0
+     PERFORM WRITE-HEADER-RECORD
+    END-IF
 
     PERFORM UNTIL WS-EndOfFile = "Y"
      READ InputFile INTO InputRecord
          AT END
           MOVE "Y" TO WS-EndOfFile
          NOT AT END
-          MOVE InputRecord TO OutputRecord
-          WRITE OutputRecord
+          IF WS-INPUT-STATUS NOT = "00"
+           DISPLAY "ERROR: read failure on InputFile, status " WS-INPUT-STATUS
+           MOVE 8 TO RETURN-CODE
+           MOVE "MAIN-LOGIC" TO WS-EL-PARAGRAPH
+           MOVE WS-INPUT-STATUS TO WS-EL-STATUS
+           PERFORM LOG-ERROR
+           MOVE "Y" TO WS-EndOfFile
+          ELSE
+           ADD 1 TO WS-READ-COUNT
+           PERFORM SELECT-RECORD
+           IF WS-SELECTED = "Y"
+            PERFORM ROUTE-RECORD
+            IF WS-RECORD-ROUTE = "V"
+             MOVE InputRecord TO OutputRecord
+             WRITE OutputRecord
+             IF WS-OUTPUT-STATUS NOT = "00"
+              DISPLAY "ERROR: write failure on OutputFile, status " WS-OUTPUT-STATUS
+              MOVE 8 TO RETURN-CODE
+              MOVE "MAIN-LOGIC" TO WS-EL-PARAGRAPH
+              MOVE WS-OUTPUT-STATUS TO WS-EL-STATUS
+              PERFORM LOG-ERROR
+              MOVE "Y" TO WS-EndOfFile
+             ELSE
+              ADD 1 TO WS-WRITE-COUNT
+             END-IF
+            ELSE
+             MOVE InputRecord TO RejectRecord
+             WRITE RejectRecord
+             IF WS-REJECT-STATUS NOT = "00"
+              DISPLAY "ERROR: write failure on RejectFile, status " WS-REJECT-STATUS
+              MOVE 8 TO RETURN-CODE
+              MOVE "MAIN-LOGIC" TO WS-EL-PARAGRAPH
+              MOVE WS-REJECT-STATUS TO WS-EL-STATUS
+              PERFORM LOG-ERROR
+              MOVE "Y" TO WS-EndOfFile
+             ELSE
+              ADD 1 TO WS-REJECT-COUNT
+             END-IF
+            END-IF
+           ELSE
+            ADD 1 TO WS-FILTER-COUNT
+           END-IF
+           IF FUNCTION MOD(WS-READ-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+            PERFORM WRITE-CHECKPOINT
+           END-IF
+          END-IF
      END-READ
     END-PERFORM
 
+    IF RETURN-CODE = 0
+     PERFORM WRITE-TRAILER-RECORD
+    END-IF
+
     CLOSE InputFile
     CLOSE OutputFile
-    STOP RUN.
\ No newline at end of file
+    CLOSE RejectFile
+    CLOSE ControlFile
+
+    IF RETURN-CODE = 0
+     PERFORM RESET-CHECKPOINT
+    END-IF
+
+    DISPLAY "Records read: " WS-READ-COUNT
+    DISPLAY "Records written: " WS-WRITE-COUNT
+    DISPLAY "Records rejected: " WS-REJECT-COUNT
+    DISPLAY "Records filtered out: " WS-FILTER-COUNT.
+
+    PERFORM WRITE-OPS-STAT
+    GOBACK.
+
+LOG-ERROR.
+    MOVE "Cobol10FileOper" TO EL-PROGRAM
+    MOVE WS-EL-PARAGRAPH TO EL-PARAGRAPH
+    MOVE WS-EL-STATUS TO EL-STATUS
+    MOVE FUNCTION CURRENT-DATE TO EL-TIMESTAMP
+    OPEN EXTEND ErrorLogFile
+    IF WS-ERRLOG-STATUS NOT = "00"
+     OPEN OUTPUT ErrorLogFile
+    END-IF
+    WRITE ERROR-LOG-RECORD
+    CLOSE ErrorLogFile.
+
+WRITE-OPS-STAT.
+    MOVE "Cobol10FileOper" TO OS-PROGRAM
+    IF RETURN-CODE = 0
+     MOVE "SUCCESS" TO OS-STATUS
+    ELSE
+     MOVE "FAILED" TO OS-STATUS
+    END-IF
+    MOVE WS-READ-COUNT TO OS-COUNT1
+    MOVE WS-WRITE-COUNT TO OS-COUNT2
+    MOVE WS-REJECT-COUNT TO OS-COUNT3
+    MOVE FUNCTION CURRENT-DATE TO OS-TIMESTAMP
+    OPEN EXTEND OpsStatFile
+    IF WS-OPSSTAT-STATUS NOT = "00"
+     OPEN OUTPUT OpsStatFile
+    END-IF
+    WRITE OPS-STAT-RECORD
+    CLOSE OpsStatFile.
+
+WRITE-HEADER-RECORD.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    MOVE SPACES TO ControlRecord
+    STRING "HDR RUNDATE=" WS-RUN-DATE " SOURCE=" WS-SOURCE-NAME
+     DELIMITED BY SIZE INTO ControlRecord
+    WRITE ControlRecord
+    IF WS-CONTROL-STATUS NOT = "00"
+     DISPLAY "ERROR: write failure on ControlFile, status " WS-CONTROL-STATUS
+     MOVE 8 TO RETURN-CODE
+    END-IF.
+
+WRITE-TRAILER-RECORD.
+    MOVE SPACES TO ControlRecord
+    STRING "TRL RECORDCOUNT=" WS-WRITE-COUNT
+     DELIMITED BY SIZE INTO ControlRecord
+    WRITE ControlRecord
+    IF WS-CONTROL-STATUS NOT = "00"
+     DISPLAY "ERROR: write failure on ControlFile, status " WS-CONTROL-STATUS
+     MOVE 8 TO RETURN-CODE
+    END-IF.
+
+LOAD-CHECKPOINT.
+    OPEN INPUT CheckpointFile
+    IF WS-CKPT-STATUS = "00"
+     READ CheckpointFile INTO CHECKPOINT-RECORD
+      AT END
+       CONTINUE
+      NOT AT END
+       MOVE CKPT-LAST-RECNO TO WS-RESTART-RECNO
+       MOVE CKPT-WRITE-COUNT TO WS-WRITE-COUNT
+       MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+       MOVE CKPT-FILTER-COUNT TO WS-FILTER-COUNT
+     END-READ
+     CLOSE CheckpointFile
+    END-IF.
+
+RESET-CHECKPOINT.
+    OPEN OUTPUT CheckpointFile
+    CLOSE CheckpointFile.
+
+SKIP-TO-CHECKPOINT.
+    IF WS-RESTART-RECNO > 0
+     PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+      UNTIL WS-SKIP-IDX > WS-RESTART-RECNO
+      READ InputFile INTO InputRecord
+       AT END
+        MOVE "Y" TO WS-EndOfFile
+      END-READ
+     END-PERFORM
+     MOVE WS-RESTART-RECNO TO WS-READ-COUNT
+    END-IF.
+
+WRITE-CHECKPOINT.
+    MOVE WS-READ-COUNT TO CKPT-LAST-RECNO
+    MOVE WS-WRITE-COUNT TO CKPT-WRITE-COUNT
+    MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+    MOVE WS-FILTER-COUNT TO CKPT-FILTER-COUNT
+    OPEN OUTPUT CheckpointFile
+    WRITE CHECKPOINT-RECORD
+    CLOSE CheckpointFile.
+
+LOAD-SYSPARMS.
+    OPEN INPUT SysParmFile
+    IF WS-SYSPARM-STATUS = "00"
+     PERFORM UNTIL WS-SYSPARM-EOF = "Y"
+      READ SysParmFile INTO SYSPARM-RECORD
+          AT END
+           MOVE "Y" TO WS-SYSPARM-EOF
+          NOT AT END
+           EVALUATE FP-KEY
+            WHEN "INPUTFILE"
+             MOVE FP-VALUE TO WS-SOURCE-NAME
+            WHEN "OUTPUTFILE"
+             MOVE FP-VALUE TO WS-OUTPUT-FILENAME
+            WHEN "REJECTFILE"
+             MOVE FP-VALUE TO WS-REJECT-FILENAME
+            WHEN "CONTROLFILE"
+             MOVE FP-VALUE TO WS-CONTROL-FILENAME
+            WHEN "ROUTEMODE"
+             MOVE FP-VALUE TO WS-ROUTE-MODE
+           END-EVALUATE
+      END-READ
+     END-PERFORM
+     CLOSE SysParmFile
+    END-IF.
+
+LOAD-FILTER-PARMS.
+    OPEN INPUT FilterParmFile
+    IF WS-FILTERPARM-STATUS = "00"
+     PERFORM UNTIL WS-FILTERPARM-EOF = "Y"
+      READ FilterParmFile INTO FILTER-PARM-RECORD
+       AT END
+        MOVE "Y" TO WS-FILTERPARM-EOF
+       NOT AT END
+        IF WS-FILTER-ENTRY-COUNT < 20
+         ADD 1 TO WS-FILTER-ENTRY-COUNT
+         MOVE PARM-MODE TO WS-FE-MODE(WS-FILTER-ENTRY-COUNT)
+         MOVE PARM-PATTERN TO WS-FE-PATTERN(WS-FILTER-ENTRY-COUNT)
+        END-IF
+      END-READ
+     END-PERFORM
+     CLOSE FilterParmFile
+    END-IF.
+
+ROUTE-RECORD.
+    IF WS-ROUTE-MODE = "ANY"
+     MOVE "V" TO WS-RECORD-ROUTE
+    ELSE
+     IF InputRecord(1:1) IS NUMERIC
+      MOVE "V" TO WS-RECORD-ROUTE
+     ELSE
+      MOVE "R" TO WS-RECORD-ROUTE
+     END-IF
+    END-IF.
+
+SELECT-RECORD.
+    MOVE "Y" TO WS-SELECTED
+    IF InputRecord = SPACES
+     MOVE "N" TO WS-SELECTED
+    ELSE
+     IF InputRecord(1:1) = "*"
+      MOVE "N" TO WS-SELECTED
+     ELSE
+      MOVE "N" TO WS-INCLUDE-PRESENT
+      MOVE "N" TO WS-INCLUDE-MATCHED
+      PERFORM VARYING WS-FILTER-IDX FROM 1 BY 1
+       UNTIL WS-FILTER-IDX > WS-FILTER-ENTRY-COUNT
+       MOVE 0 TO WS-MATCH-COUNT
+       INSPECT InputRecord TALLYING WS-MATCH-COUNT
+        FOR ALL FUNCTION TRIM(WS-FE-PATTERN(WS-FILTER-IDX))
+       IF WS-FE-MODE(WS-FILTER-IDX) = "E" AND WS-MATCH-COUNT > 0
+        MOVE "N" TO WS-SELECTED
+       END-IF
+       IF WS-FE-MODE(WS-FILTER-IDX) = "I"
+        MOVE "Y" TO WS-INCLUDE-PRESENT
+        IF WS-MATCH-COUNT > 0
+         MOVE "Y" TO WS-INCLUDE-MATCHED
+        END-IF
+       END-IF
+      END-PERFORM
+      IF WS-INCLUDE-PRESENT = "Y" AND WS-INCLUDE-MATCHED = "N"
+       MOVE "N" TO WS-SELECTED
+      END-IF
+     END-IF
+    END-IF.
