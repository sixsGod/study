@@ -1,14 +1,178 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Cobol04Loop.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LoopCtlFile ASSIGN TO "loopctl.ctl"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-LOOPCTL-STATUS.
+    SELECT CheckpointFile ASSIGN TO DYNAMIC WS-CKPT-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-CKPT-STATUS.
+    SELECT SysParmFile ASSIGN TO "sysparm.ctl"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SYSPARM-STATUS.
+    SELECT OpsStatFile ASSIGN TO "opsstats.log"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OPSSTAT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD LoopCtlFile.
+01 LOOP-CTL-RECORD.
+    05 CTL-LOOP-MAX    PIC 9(5).
+
+FD CheckpointFile.
+01 CHECKPOINT-RECORD.
+    05 CKPT-COUNTER    PIC 9(5).
+
+FD SysParmFile.
+01 SYSPARM-RECORD.
+    COPY FILEPARM.
+
+FD OpsStatFile.
+01 OPS-STAT-RECORD.
+    COPY OPSSTAT.
+
 WORKING-STORAGE SECTION.
-01 COUNTER         PIC 9(2) VALUE 1.
+01 COUNTER         PIC 9(5) VALUE 1.
+01 WS-LOOP-MAX      PIC 9(5) VALUE 10.
+01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 5.
+01 WS-CKPT-FILENAME PIC X(40) VALUE "loopchkpt.dat".
+01 WS-SYSPARM-EOF   PIC X VALUE "N".
+01 WS-LOOPCTL-STATUS PIC X(02).
+01 WS-CKPT-STATUS    PIC X(02).
+01 WS-SYSPARM-STATUS PIC X(02).
+01 WS-OPSSTAT-STATUS PIC X(02).
+01 WS-RECORDS-PROCESSED PIC 9(7) VALUE 0.
+01 WS-START-TIME.
+    05 WS-START-HH  PIC 9(2).
+    05 WS-START-MM  PIC 9(2).
+    05 WS-START-SS  PIC 9(2).
+    05 WS-START-HS  PIC 9(2).
+01 WS-END-TIME.
+    05 WS-END-HH    PIC 9(2).
+    05 WS-END-MM    PIC 9(2).
+    05 WS-END-SS    PIC 9(2).
+    05 WS-END-HS    PIC 9(2).
+01 WS-START-TOTAL-HS PIC 9(9) VALUE 0.
+01 WS-END-TOTAL-HS   PIC 9(9) VALUE 0.
+01 WS-ELAPSED-HS     PIC 9(9) VALUE 0.
+01 WS-ELAPSED-SECONDS PIC 9(7)V99 VALUE 0.
+01 WS-RECORDS-PER-SEC PIC 9(7)V99 VALUE 0.
 
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
-    PERFORM UNTIL COUNTER > 10
+    PERFORM LOAD-SYSPARMS.
+    PERFORM LOAD-LOOP-CONTROL.
+    PERFORM LOAD-CHECKPOINT.
+
+    ACCEPT WS-START-TIME FROM TIME
+
+    PERFORM UNTIL COUNTER > WS-LOOP-MAX
      DISPLAY "Counter: " COUNTER
+     IF FUNCTION MOD(COUNTER, WS-CHECKPOINT-INTERVAL) = 0
+      PERFORM WRITE-CHECKPOINT
+     END-IF
      ADD 1 TO COUNTER
     END-PERFORM
-    STOP RUN.
\ No newline at end of file
+
+    ACCEPT WS-END-TIME FROM TIME
+    COMPUTE WS-RECORDS-PROCESSED = COUNTER - 1
+    PERFORM COMPUTE-ELAPSED-STATS
+    PERFORM RESET-CHECKPOINT
+
+    PERFORM WRITE-OPS-STAT
+    GOBACK.
+
+COMPUTE-ELAPSED-STATS.
+    COMPUTE WS-START-TOTAL-HS =
+     ((WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS) * 100
+      + WS-START-HS
+    COMPUTE WS-END-TOTAL-HS =
+     ((WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS) * 100
+      + WS-END-HS
+    IF WS-END-TOTAL-HS >= WS-START-TOTAL-HS
+     COMPUTE WS-ELAPSED-HS = WS-END-TOTAL-HS - WS-START-TOTAL-HS
+    ELSE
+     COMPUTE WS-ELAPSED-HS =
+      WS-END-TOTAL-HS - WS-START-TOTAL-HS + 8640000
+    END-IF
+    COMPUTE WS-ELAPSED-SECONDS = WS-ELAPSED-HS / 100
+    IF WS-ELAPSED-SECONDS > 0
+     COMPUTE WS-RECORDS-PER-SEC =
+      WS-RECORDS-PROCESSED / WS-ELAPSED-SECONDS
+    ELSE
+     MOVE WS-RECORDS-PROCESSED TO WS-RECORDS-PER-SEC
+    END-IF
+    DISPLAY "Start time: " WS-START-TIME
+    DISPLAY "End time: " WS-END-TIME
+    DISPLAY "Elapsed seconds: " WS-ELAPSED-SECONDS
+    DISPLAY "Records per second: " WS-RECORDS-PER-SEC.
+
+WRITE-OPS-STAT.
+    MOVE "Cobol04Loop" TO OS-PROGRAM
+    MOVE "SUCCESS" TO OS-STATUS
+    MOVE WS-LOOP-MAX TO OS-COUNT1
+    MOVE WS-RECORDS-PROCESSED TO OS-COUNT2
+    MOVE 0 TO OS-COUNT3
+    MOVE FUNCTION CURRENT-DATE TO OS-TIMESTAMP
+    OPEN EXTEND OpsStatFile
+    IF WS-OPSSTAT-STATUS NOT = "00"
+     OPEN OUTPUT OpsStatFile
+    END-IF
+    WRITE OPS-STAT-RECORD
+    CLOSE OpsStatFile.
+
+LOAD-LOOP-CONTROL.
+    OPEN INPUT LoopCtlFile
+    IF WS-LOOPCTL-STATUS = "00"
+     READ LoopCtlFile INTO LOOP-CTL-RECORD
+      AT END
+       CONTINUE
+      NOT AT END
+       IF CTL-LOOP-MAX > 0
+        MOVE CTL-LOOP-MAX TO WS-LOOP-MAX
+       END-IF
+     END-READ
+     CLOSE LoopCtlFile
+    END-IF.
+
+LOAD-SYSPARMS.
+    OPEN INPUT SysParmFile
+    IF WS-SYSPARM-STATUS = "00"
+     PERFORM UNTIL WS-SYSPARM-EOF = "Y"
+      READ SysParmFile INTO SYSPARM-RECORD
+          AT END
+           MOVE "Y" TO WS-SYSPARM-EOF
+          NOT AT END
+           IF FP-KEY = "CKPTFILE"
+            MOVE FP-VALUE TO WS-CKPT-FILENAME
+           END-IF
+      END-READ
+     END-PERFORM
+     CLOSE SysParmFile
+    END-IF.
+
+LOAD-CHECKPOINT.
+    OPEN INPUT CheckpointFile
+    IF WS-CKPT-STATUS = "00"
+     READ CheckpointFile INTO CHECKPOINT-RECORD
+      AT END
+       CONTINUE
+      NOT AT END
+       COMPUTE COUNTER = CKPT-COUNTER + 1
+     END-READ
+     CLOSE CheckpointFile
+    END-IF.
+
+WRITE-CHECKPOINT.
+    MOVE COUNTER TO CKPT-COUNTER
+    OPEN OUTPUT CheckpointFile
+    WRITE CHECKPOINT-RECORD
+    CLOSE CheckpointFile.
+
+RESET-CHECKPOINT.
+    OPEN OUTPUT CheckpointFile
+    CLOSE CheckpointFile.
