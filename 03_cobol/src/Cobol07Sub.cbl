@@ -1,24 +1,176 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Cobol07Sub.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SubTransFile ASSIGN TO DYNAMIC WS-SUBTRANS-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-TRANS-STATUS.
+    SELECT SubResultFile ASSIGN TO DYNAMIC WS-SUBRESULT-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SysParmFile ASSIGN TO "sysparm.ctl"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SYSPARM-STATUS.
+    SELECT OpsStatFile ASSIGN TO "opsstats.log"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OPSSTAT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD SubTransFile.
+01 SUB-TRANS-RECORD.
+    05 TR-NUM1      PIC S9(4) SIGN IS LEADING SEPARATE CHARACTER.
+    05 TR-NUM2      PIC S9(4) SIGN IS LEADING SEPARATE CHARACTER.
+
+FD SubResultFile.
+01 SUB-RESULT-RECORD PIC X(40).
+
+FD SysParmFile.
+01 SYSPARM-RECORD.
+    COPY FILEPARM.
+
+FD OpsStatFile.
+01 OPS-STAT-RECORD.
+    COPY OPSSTAT.
+
 WORKING-STORAGE SECTION.
-01 WS-NUM1        PIC 9(4) VALUE 0.
-01 WS-NUM2        PIC 9(4) VALUE 0.
-01 WS-RESULT      PIC 9(4) VALUE 0.
+01 WS-NUM1        PIC S9(4) SIGN IS LEADING SEPARATE CHARACTER VALUE 0.
+01 WS-NUM2        PIC S9(4) SIGN IS LEADING SEPARATE CHARACTER VALUE 0.
+01 WS-RESULT      PIC S9(4) SIGN IS LEADING SEPARATE CHARACTER VALUE 0.
+01 WS-INPUT       PIC X(6).
+01 WS-TRANS-STATUS PIC X(2).
+01 WS-SYSPARM-STATUS PIC X(2).
+01 WS-OPSSTAT-STATUS PIC X(2).
+01 WS-EndOfFile    PIC X VALUE "N".
+01 WS-SYSPARM-EOF  PIC X VALUE "N".
+01 WS-SUB-COUNT    PIC 9(7) VALUE 0.
+01 WS-SUBTRANS-FILENAME  PIC X(40) VALUE "subtrans.txt".
+01 WS-SUBRESULT-FILENAME PIC X(40) VALUE "subresults.txt".
+01 WS-INPUT-RETRY-COUNT  PIC 9(2) VALUE 0.
+01 WS-MAX-INPUT-RETRIES  PIC 9(2) VALUE 5.
 
 PROCEDURE DIVISION.
 MAIN-PARA.
-    DISPLAY "Enter first number: " WITH NO ADVANCING.
-    ACCEPT WS-NUM1.
-    DISPLAY "Enter second number: " WITH NO ADVANCING.
-    ACCEPT WS-NUM2.
+    PERFORM LOAD-SYSPARMS
+    OPEN INPUT SubTransFile
+    IF WS-TRANS-STATUS = "00"
+     PERFORM BATCH-MODE
+    ELSE
+     PERFORM INTERACTIVE-MODE
+    END-IF.
+
+    PERFORM WRITE-OPS-STAT
+    GOBACK.
+
+WRITE-OPS-STAT.
+    MOVE "Cobol07Sub" TO OS-PROGRAM
+    IF RETURN-CODE = 0
+     MOVE "SUCCESS" TO OS-STATUS
+    ELSE
+     MOVE "FAILED" TO OS-STATUS
+    END-IF
+    MOVE WS-SUB-COUNT TO OS-COUNT1
+    MOVE 0 TO OS-COUNT2
+    MOVE 0 TO OS-COUNT3
+    MOVE FUNCTION CURRENT-DATE TO OS-TIMESTAMP
+    OPEN EXTEND OpsStatFile
+    IF WS-OPSSTAT-STATUS NOT = "00"
+     OPEN OUTPUT OpsStatFile
+    END-IF
+    WRITE OPS-STAT-RECORD
+    CLOSE OpsStatFile.
+
+LOAD-SYSPARMS.
+    OPEN INPUT SysParmFile
+    IF WS-SYSPARM-STATUS = "00"
+     PERFORM UNTIL WS-SYSPARM-EOF = "Y"
+      READ SysParmFile INTO SYSPARM-RECORD
+          AT END
+           MOVE "Y" TO WS-SYSPARM-EOF
+          NOT AT END
+           EVALUATE FP-KEY
+            WHEN "SUBTRANSFILE"
+             MOVE FP-VALUE TO WS-SUBTRANS-FILENAME
+            WHEN "SUBRESULTFILE"
+             MOVE FP-VALUE TO WS-SUBRESULT-FILENAME
+           END-EVALUATE
+      END-READ
+     END-PERFORM
+     CLOSE SysParmFile
+    END-IF.
+
+BATCH-MODE.
+    OPEN OUTPUT SubResultFile
+    PERFORM UNTIL WS-EndOfFile = "Y"
+     READ SubTransFile INTO SUB-TRANS-RECORD
+         AT END
+          MOVE "Y" TO WS-EndOfFile
+         NOT AT END
+          ADD 1 TO WS-SUB-COUNT
+          MOVE TR-NUM1 TO WS-NUM1
+          MOVE TR-NUM2 TO WS-NUM2
+          PERFORM SUBTRACT-NUMBERS
+          MOVE SPACES TO SUB-RESULT-RECORD
+          STRING WS-NUM1 " - " WS-NUM2 " = " WS-RESULT
+           DELIMITED BY SIZE INTO SUB-RESULT-RECORD
+          WRITE SUB-RESULT-RECORD
+     END-READ
+    END-PERFORM
+    CLOSE SubTransFile
+    CLOSE SubResultFile.
+
+INTERACTIVE-MODE.
+    PERFORM GET-NUM1.
+    IF RETURN-CODE = 0
+     PERFORM GET-NUM2
+    END-IF.
 
-    PERFORM SUBTRACT-NUMBERS.
+    IF RETURN-CODE = 0
+     PERFORM SUBTRACT-NUMBERS
+     ADD 1 TO WS-SUB-COUNT
+     DISPLAY "The result of subtraction is: " WS-RESULT
+    END-IF.
 
-    DISPLAY "The result of subtraction is: " WS-RESULT.
+GET-NUM1.
+    MOVE SPACES TO WS-INPUT
+    MOVE 0 TO WS-INPUT-RETRY-COUNT
+    PERFORM UNTIL (WS-INPUT NOT = SPACES
+                 AND FUNCTION TRIM(WS-INPUT) IS NUMERIC)
+                OR WS-INPUT-RETRY-COUNT > WS-MAX-INPUT-RETRIES
+     DISPLAY "Enter first number: " WITH NO ADVANCING
+     ACCEPT WS-INPUT
+     IF WS-INPUT = SPACES OR FUNCTION TRIM(WS-INPUT) IS NOT NUMERIC
+      ADD 1 TO WS-INPUT-RETRY-COUNT
+      DISPLAY "Invalid entry, numbers only. Please try again."
+     END-IF
+    END-PERFORM
+    IF WS-INPUT = SPACES OR FUNCTION TRIM(WS-INPUT) IS NOT NUMERIC
+     DISPLAY "ERROR: no valid numeric input received for first number."
+     MOVE 8 TO RETURN-CODE
+    ELSE
+     MOVE WS-INPUT TO WS-NUM1
+    END-IF.
 
-    STOP RUN.
+GET-NUM2.
+    MOVE SPACES TO WS-INPUT
+    MOVE 0 TO WS-INPUT-RETRY-COUNT
+    PERFORM UNTIL (WS-INPUT NOT = SPACES
+                 AND FUNCTION TRIM(WS-INPUT) IS NUMERIC)
+                OR WS-INPUT-RETRY-COUNT > WS-MAX-INPUT-RETRIES
+     DISPLAY "Enter second number: " WITH NO ADVANCING
+     ACCEPT WS-INPUT
+     IF WS-INPUT = SPACES OR FUNCTION TRIM(WS-INPUT) IS NOT NUMERIC
+      ADD 1 TO WS-INPUT-RETRY-COUNT
+      DISPLAY "Invalid entry, numbers only. Please try again."
+     END-IF
+    END-PERFORM
+    IF WS-INPUT = SPACES OR FUNCTION TRIM(WS-INPUT) IS NOT NUMERIC
+     DISPLAY "ERROR: no valid numeric input received for second number."
+     MOVE 8 TO RETURN-CODE
+    ELSE
+     MOVE WS-INPUT TO WS-NUM2
+    END-IF.
 
 SUBTRACT-NUMBERS.
-    COMPUTE WS-RESULT = WS-NUM1 - WS-NUM2.
\ No newline at end of file
+    COMPUTE WS-RESULT = WS-NUM1 - WS-NUM2.
