@@ -0,0 +1,135 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Cobol13OpsReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OpsStatFile ASSIGN TO "opsstats.log"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OPSSTAT-STATUS.
+    SELECT ReportFile ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-REPORT-STATUS.
+    SELECT SysParmFile ASSIGN TO "sysparm.ctl"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SYSPARM-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD OpsStatFile.
+01 OPS-STAT-RECORD.
+    COPY OPSSTAT.
+
+FD ReportFile.
+01 REPORT-RECORD PIC X(100).
+
+FD SysParmFile.
+01 SYSPARM-RECORD.
+    COPY FILEPARM.
+
+WORKING-STORAGE SECTION.
+01 WS-EndOfFile        PIC X VALUE "N".
+01 WS-SYSPARM-EOF      PIC X VALUE "N".
+01 WS-OPSSTAT-STATUS   PIC X(02).
+01 WS-SYSPARM-STATUS   PIC X(02).
+01 WS-REPORT-STATUS    PIC X(02).
+01 WS-REPORT-FILENAME  PIC X(40) VALUE "opsreport.txt".
+01 WS-ENTRY-COUNT      PIC 9(2) VALUE 0.
+01 WS-IDX              PIC 9(2).
+01 WS-REPORT-DATE      PIC 9(8).
+
+01 OPS-TABLE.
+    05 OPS-ENTRY OCCURS 6 TIMES.
+        10 OT-PROGRAM    PIC X(20) VALUE SPACES.
+        10 OT-STATUS     PIC X(10) VALUE SPACES.
+        10 OT-COUNT1     PIC 9(7) VALUE 0.
+        10 OT-COUNT2     PIC 9(7) VALUE 0.
+        10 OT-COUNT3     PIC 9(7) VALUE 0.
+        10 OT-TIMESTAMP  PIC X(21) VALUE SPACES.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    PERFORM LOAD-SYSPARMS
+
+    OPEN INPUT OpsStatFile
+    IF WS-OPSSTAT-STATUS = "00"
+     PERFORM UNTIL WS-EndOfFile = "Y"
+      READ OpsStatFile INTO OPS-STAT-RECORD
+          AT END
+           MOVE "Y" TO WS-EndOfFile
+          NOT AT END
+           PERFORM UPDATE-TABLE
+      END-READ
+     END-PERFORM
+     CLOSE OpsStatFile
+    END-IF
+
+    OPEN OUTPUT ReportFile
+    PERFORM WRITE-REPORT-HEADER
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-ENTRY-COUNT
+     PERFORM WRITE-REPORT-LINE
+    END-PERFORM
+    CLOSE ReportFile
+
+    GOBACK.
+
+LOAD-SYSPARMS.
+    OPEN INPUT SysParmFile
+    IF WS-SYSPARM-STATUS = "00"
+     PERFORM UNTIL WS-SYSPARM-EOF = "Y"
+      READ SysParmFile INTO SYSPARM-RECORD
+          AT END
+           MOVE "Y" TO WS-SYSPARM-EOF
+          NOT AT END
+           IF FP-KEY = "OPSREPORTFILE"
+            MOVE FP-VALUE TO WS-REPORT-FILENAME
+           END-IF
+      END-READ
+     END-PERFORM
+     CLOSE SysParmFile
+    END-IF.
+
+UPDATE-TABLE.
+    MOVE 1 TO WS-IDX
+    PERFORM UNTIL WS-IDX > WS-ENTRY-COUNT
+                OR OPS-ENTRY(WS-IDX) = SPACES
+                OR OT-PROGRAM(WS-IDX) = OS-PROGRAM
+     ADD 1 TO WS-IDX
+    END-PERFORM
+    IF WS-IDX > WS-ENTRY-COUNT AND WS-ENTRY-COUNT < 6
+     ADD 1 TO WS-ENTRY-COUNT
+    END-IF
+    IF WS-IDX <= 6
+     MOVE OS-PROGRAM TO OT-PROGRAM(WS-IDX)
+     MOVE OS-STATUS TO OT-STATUS(WS-IDX)
+     MOVE OS-COUNT1 TO OT-COUNT1(WS-IDX)
+     MOVE OS-COUNT2 TO OT-COUNT2(WS-IDX)
+     MOVE OS-COUNT3 TO OT-COUNT3(WS-IDX)
+     MOVE OS-TIMESTAMP TO OT-TIMESTAMP(WS-IDX)
+    END-IF.
+
+WRITE-REPORT-HEADER.
+    ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+    MOVE SPACES TO REPORT-RECORD
+    STRING "DAILY OPERATIONS REPORT " WS-REPORT-DATE
+     DELIMITED BY SIZE INTO REPORT-RECORD
+    WRITE REPORT-RECORD
+    IF WS-REPORT-STATUS NOT = "00"
+     DISPLAY "ERROR: write failure on ReportFile, status " WS-REPORT-STATUS
+     MOVE 8 TO RETURN-CODE
+    END-IF.
+
+WRITE-REPORT-LINE.
+    MOVE SPACES TO REPORT-RECORD
+    STRING "PROGRAM=" OT-PROGRAM(WS-IDX)
+           " STATUS=" OT-STATUS(WS-IDX)
+           " COUNT1=" OT-COUNT1(WS-IDX)
+           " COUNT2=" OT-COUNT2(WS-IDX)
+           " COUNT3=" OT-COUNT3(WS-IDX)
+           " LASTRUN=" OT-TIMESTAMP(WS-IDX)
+     DELIMITED BY SIZE INTO REPORT-RECORD
+    WRITE REPORT-RECORD
+    IF WS-REPORT-STATUS NOT = "00"
+     DISPLAY "ERROR: write failure on ReportFile, status " WS-REPORT-STATUS
+     MOVE 8 TO RETURN-CODE
+    END-IF.
