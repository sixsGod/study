@@ -3,59 +3,361 @@ PROGRAM-ID. Cobol11DBoper.
 
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PersonFile ASSIGN TO DYNAMIC WS-PERSON-FILENAME
+     ORGANIZATION IS INDEXED
+     ACCESS MODE IS DYNAMIC
+     RECORD KEY IS DB-ID
+     FILE STATUS IS WS-DB-STATUS.
+    SELECT AuditFile ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT DbTransFile ASSIGN TO DYNAMIC WS-DBTRANS-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-TRANS-STATUS.
+    SELECT SysParmFile ASSIGN TO "sysparm.ctl"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SYSPARM-STATUS.
+    SELECT OpsStatFile ASSIGN TO "opsstats.log"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OPSSTAT-STATUS.
+    SELECT ErrorLogFile ASSIGN TO "errors.log"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-ERRLOG-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+FD PersonFile.
+01 PERSON-RECORD.
+    COPY PERSONREC
+        REPLACING ==PR-ID== BY ==DB-ID==
+                  ==PR-NAME== BY ==DB-NAME==
+                  ==PR-AGE== BY ==DB-AGE==.
+
+FD AuditFile.
+01 AUDIT-RECORD PIC X(100).
+
+FD DbTransFile.
+01 DB-TRANS-RECORD.
+    05 TR-CODE          PIC X(01).
+    05 TR-UPDATE-FIELD  PIC X(01).
+    COPY PERSONREC
+        REPLACING ==PR-ID== BY ==TR-ID==
+                  ==PR-NAME== BY ==TR-NAME==
+                  ==PR-AGE== BY ==TR-AGE==.
+
+FD SysParmFile.
+01 SYSPARM-RECORD.
+    COPY FILEPARM.
+
+FD OpsStatFile.
+01 OPS-STAT-RECORD.
+    COPY OPSSTAT.
+
+FD ErrorLogFile.
+01 ERROR-LOG-RECORD.
+    COPY ERRLOG.
+
 WORKING-STORAGE SECTION.
+01 WS-EL-PARAGRAPH     PIC X(20).
+01 WS-EL-STATUS        PIC X(10).
+01 WS-TXN-COUNT        PIC 9(7) VALUE 0.
+01 WS-ADD-COUNT        PIC 9(7) VALUE 0.
 01 WS-DB-STATUS        PIC X(02).
+01 WS-AUDIT-STATUS     PIC X(02).
+01 WS-TRANS-STATUS     PIC X(02).
+01 WS-SYSPARM-STATUS   PIC X(02).
+01 WS-OPSSTAT-STATUS   PIC X(02).
+01 WS-ERRLOG-STATUS    PIC X(02).
+01 WS-EndOfFile        PIC X VALUE "N".
+01 WS-SYSPARM-EOF      PIC X VALUE "N".
+01 WS-PERSON-FILENAME   PIC X(40) VALUE "persondb.dat".
+01 WS-AUDIT-FILENAME    PIC X(40) VALUE "audit.log".
+01 WS-DBTRANS-FILENAME  PIC X(40) VALUE "dbtrans.txt".
 01 WS-RECORD-DATA.
-    05 WS-ID           PIC 9(05).
-    05 WS-NAME         PIC X(20).
-    05 WS-AGE          PIC 9(03).
+    COPY PERSONREC
+        REPLACING ==PR-ID== BY ==WS-ID==
+                  ==PR-NAME== BY ==WS-NAME==
+                  ==PR-AGE== BY ==WS-AGE==.
+01 WS-BEFORE-NAME      PIC X(20) VALUE SPACES.
+01 WS-BEFORE-AGE       PIC 9(03) VALUE 0.
+01 WS-NEW-NAME         PIC X(20) VALUE SPACES.
+01 WS-NEW-AGE          PIC 9(03) VALUE 0.
+01 WS-AUDIT-OP         PIC X(10).
+01 WS-AUDIT-TIMESTAMP  PIC X(21).
+01 WS-AUDIT-AVAILABLE  PIC X VALUE "Y".
 
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
     DISPLAY "Starting Database Operations..."
 
-    PERFORM DB-READ
-    PERFORM DB-WRITE
-    PERFORM DB-UPDATE
-    PERFORM DB-DELETE
+    PERFORM LOAD-SYSPARMS
+    PERFORM OPEN-PERSON-FILE
+    PERFORM OPEN-AUDIT-FILE
+    IF WS-AUDIT-AVAILABLE NOT = "Y"
+     DISPLAY "ERROR: audit sink unavailable; refusing to process transactions."
+     MOVE 8 TO RETURN-CODE
+    ELSE
+     OPEN INPUT DbTransFile
+     IF WS-TRANS-STATUS NOT = "00"
+      DISPLAY "ERROR: unable to open DbTransFile, status " WS-TRANS-STATUS
+      MOVE 8 TO RETURN-CODE
+      MOVE "MAIN-PROCEDURE" TO WS-EL-PARAGRAPH
+      MOVE WS-TRANS-STATUS TO WS-EL-STATUS
+      PERFORM LOG-ERROR
+     ELSE
+      PERFORM UNTIL WS-EndOfFile = "Y"
+       READ DbTransFile INTO DB-TRANS-RECORD
+           AT END
+            MOVE "Y" TO WS-EndOfFile
+           NOT AT END
+            MOVE TR-ID TO WS-ID
+            MOVE TR-NAME TO WS-NAME
+            MOVE TR-AGE TO WS-AGE
+            MOVE TR-NAME TO WS-NEW-NAME
+            MOVE TR-AGE TO WS-NEW-AGE
+            PERFORM DISPATCH-TRANSACTION
+       END-READ
+      END-PERFORM
+      CLOSE DbTransFile
+     END-IF
+    END-IF
+
+    CLOSE PersonFile
+    CLOSE AuditFile
+
+    PERFORM WRITE-OPS-STAT
 
     DISPLAY "Database Operations Completed."
-    STOP RUN.
+    GOBACK.
+
+LOG-ERROR.
+    MOVE "Cobol11DBoper" TO EL-PROGRAM
+    MOVE WS-EL-PARAGRAPH TO EL-PARAGRAPH
+    MOVE WS-EL-STATUS TO EL-STATUS
+    MOVE FUNCTION CURRENT-DATE TO EL-TIMESTAMP
+    OPEN EXTEND ErrorLogFile
+    IF WS-ERRLOG-STATUS NOT = "00"
+     OPEN OUTPUT ErrorLogFile
+    END-IF
+    WRITE ERROR-LOG-RECORD
+    CLOSE ErrorLogFile.
+
+WRITE-OPS-STAT.
+    MOVE "Cobol11DBoper" TO OS-PROGRAM
+    MOVE "SUCCESS" TO OS-STATUS
+    MOVE WS-TXN-COUNT TO OS-COUNT1
+    MOVE WS-ADD-COUNT TO OS-COUNT2
+    MOVE 0 TO OS-COUNT3
+    MOVE FUNCTION CURRENT-DATE TO OS-TIMESTAMP
+    OPEN EXTEND OpsStatFile
+    IF WS-OPSSTAT-STATUS NOT = "00"
+     OPEN OUTPUT OpsStatFile
+    END-IF
+    WRITE OPS-STAT-RECORD
+    CLOSE OpsStatFile.
+
+DISPATCH-TRANSACTION.
+    EVALUATE TR-CODE
+     WHEN "H"
+      CONTINUE
+     WHEN "T"
+      CONTINUE
+     WHEN "A"
+      ADD 1 TO WS-TXN-COUNT
+      PERFORM DB-WRITE
+     WHEN "C"
+      ADD 1 TO WS-TXN-COUNT
+      PERFORM DB-UPDATE
+     WHEN "D"
+      ADD 1 TO WS-TXN-COUNT
+      PERFORM DB-DELETE
+     WHEN "I"
+      ADD 1 TO WS-TXN-COUNT
+      PERFORM DB-READ
+     WHEN OTHER
+      ADD 1 TO WS-TXN-COUNT
+      DISPLAY "Unknown transaction code '" TR-CODE "' for ID " WS-ID
+      MOVE "DISPATCH-TRANSACTION" TO WS-EL-PARAGRAPH
+      MOVE "99" TO WS-EL-STATUS
+      PERFORM LOG-ERROR
+    END-EVALUATE.
+
+LOAD-SYSPARMS.
+    OPEN INPUT SysParmFile
+    IF WS-SYSPARM-STATUS = "00"
+     PERFORM UNTIL WS-SYSPARM-EOF = "Y"
+      READ SysParmFile INTO SYSPARM-RECORD
+          AT END
+           MOVE "Y" TO WS-SYSPARM-EOF
+          NOT AT END
+           EVALUATE FP-KEY
+            WHEN "PERSONFILE"
+             MOVE FP-VALUE TO WS-PERSON-FILENAME
+            WHEN "AUDITFILE"
+             MOVE FP-VALUE TO WS-AUDIT-FILENAME
+            WHEN "DBTRANSFILE"
+             MOVE FP-VALUE TO WS-DBTRANS-FILENAME
+           END-EVALUATE
+      END-READ
+     END-PERFORM
+     CLOSE SysParmFile
+    END-IF.
+
+OPEN-PERSON-FILE.
+    OPEN I-O PersonFile
+    IF WS-DB-STATUS = "35"
+     OPEN OUTPUT PersonFile
+     CLOSE PersonFile
+     OPEN I-O PersonFile
+    END-IF.
+
+OPEN-AUDIT-FILE.
+    OPEN EXTEND AuditFile
+    IF WS-AUDIT-STATUS NOT = "00"
+     OPEN OUTPUT AuditFile
+    END-IF
+    IF WS-AUDIT-STATUS NOT = "00"
+     DISPLAY "ERROR: unable to open AuditFile, status " WS-AUDIT-STATUS
+     MOVE "OPEN-AUDIT-FILE" TO WS-EL-PARAGRAPH
+     MOVE WS-AUDIT-STATUS TO WS-EL-STATUS
+     PERFORM LOG-ERROR
+     MOVE "N" TO WS-AUDIT-AVAILABLE
+    END-IF.
 
 DB-READ.
     DISPLAY "Performing READ operation..."
-    MOVE "00" TO WS-DB-STATUS
+    MOVE WS-ID TO DB-ID
+    READ PersonFile INTO WS-RECORD-DATA
+     KEY IS DB-ID
+    END-READ
     IF WS-DB-STATUS = "00"
      DISPLAY "READ operation successful."
     ELSE
-     DISPLAY "READ operation failed."
+     DISPLAY "READ operation failed, status " WS-DB-STATUS "."
+     MOVE "DB-READ" TO WS-EL-PARAGRAPH
+     MOVE WS-DB-STATUS TO WS-EL-STATUS
+     PERFORM LOG-ERROR
     END-IF.
 
 DB-WRITE.
     DISPLAY "Performing WRITE operation..."
-    MOVE "00" TO WS-DB-STATUS
-    IF WS-DB-STATUS = "00"
-     DISPLAY "WRITE operation successful."
-    ELSE
-     DISPLAY "WRITE operation failed."
-    END-IF.
+    MOVE WS-ID TO DB-ID
+    READ PersonFile
+     KEY IS DB-ID
+    END-READ
+    EVALUATE WS-DB-STATUS
+     WHEN "00"
+      MOVE "22" TO WS-DB-STATUS
+      DISPLAY "WRITE operation failed, ID already exists, status " WS-DB-STATUS "."
+      MOVE "DB-WRITE" TO WS-EL-PARAGRAPH
+      MOVE WS-DB-STATUS TO WS-EL-STATUS
+      PERFORM LOG-ERROR
+     WHEN "23"
+      MOVE WS-ID TO DB-ID
+      MOVE WS-NAME TO DB-NAME
+      MOVE WS-AGE TO DB-AGE
+      WRITE PERSON-RECORD
+      IF WS-DB-STATUS = "00"
+       DISPLAY "WRITE operation successful."
+       ADD 1 TO WS-ADD-COUNT
+       MOVE SPACES TO WS-BEFORE-NAME
+       MOVE 0 TO WS-BEFORE-AGE
+       MOVE "ADD" TO WS-AUDIT-OP
+       PERFORM WRITE-AUDIT-ENTRY
+      ELSE
+       DISPLAY "WRITE operation failed, status " WS-DB-STATUS "."
+       MOVE "DB-WRITE" TO WS-EL-PARAGRAPH
+       MOVE WS-DB-STATUS TO WS-EL-STATUS
+       PERFORM LOG-ERROR
+      END-IF
+     WHEN OTHER
+      DISPLAY "WRITE operation failed, error probing for duplicate ID, status " WS-DB-STATUS "."
+      MOVE "DB-WRITE" TO WS-EL-PARAGRAPH
+      MOVE WS-DB-STATUS TO WS-EL-STATUS
+      PERFORM LOG-ERROR
+    END-EVALUATE.
 
 DB-UPDATE.
     DISPLAY "Performing UPDATE operation..."
-    MOVE "00" TO WS-DB-STATUS
+    MOVE WS-ID TO DB-ID
+    READ PersonFile INTO WS-RECORD-DATA
+     KEY IS DB-ID
+    END-READ
+    IF WS-DB-STATUS = "00"
+     MOVE WS-NAME TO WS-BEFORE-NAME
+     MOVE WS-AGE TO WS-BEFORE-AGE
+     EVALUATE TR-UPDATE-FIELD
+      WHEN "N"
+       MOVE WS-NEW-NAME TO DB-NAME
+       MOVE WS-BEFORE-AGE TO DB-AGE
+      WHEN "A"
+       MOVE WS-BEFORE-NAME TO DB-NAME
+       MOVE WS-NEW-AGE TO DB-AGE
+      WHEN OTHER
+       MOVE WS-NEW-NAME TO DB-NAME
+       MOVE WS-NEW-AGE TO DB-AGE
+     END-EVALUATE
+     REWRITE PERSON-RECORD
+     IF WS-DB-STATUS = "00"
+      MOVE DB-NAME TO WS-NAME
+      MOVE DB-AGE TO WS-AGE
+      MOVE "CHANGE" TO WS-AUDIT-OP
+      PERFORM WRITE-AUDIT-ENTRY
+     END-IF
+    END-IF
     IF WS-DB-STATUS = "00"
      DISPLAY "UPDATE operation successful."
     ELSE
-     DISPLAY "UPDATE operation failed."
+     DISPLAY "UPDATE operation failed, status " WS-DB-STATUS "."
+     MOVE "DB-UPDATE" TO WS-EL-PARAGRAPH
+     MOVE WS-DB-STATUS TO WS-EL-STATUS
+     PERFORM LOG-ERROR
     END-IF.
 
 DB-DELETE.
     DISPLAY "Performing DELETE operation..."
-    MOVE "00" TO WS-DB-STATUS
+    MOVE WS-ID TO DB-ID
+    READ PersonFile INTO WS-RECORD-DATA
+     KEY IS DB-ID
+    END-READ
+    IF WS-DB-STATUS = "00"
+     MOVE WS-NAME TO WS-BEFORE-NAME
+     MOVE WS-AGE TO WS-BEFORE-AGE
+     DELETE PersonFile RECORD
+     IF WS-DB-STATUS = "00"
+      MOVE SPACES TO WS-NAME
+      MOVE 0 TO WS-AGE
+      MOVE "DELETE" TO WS-AUDIT-OP
+      PERFORM WRITE-AUDIT-ENTRY
+     END-IF
+    END-IF
     IF WS-DB-STATUS = "00"
      DISPLAY "DELETE operation successful."
     ELSE
-     DISPLAY "DELETE operation failed."
-    END-IF.
\ No newline at end of file
+     DISPLAY "DELETE operation failed, status " WS-DB-STATUS "."
+     MOVE "DB-DELETE" TO WS-EL-PARAGRAPH
+     MOVE WS-DB-STATUS TO WS-EL-STATUS
+     PERFORM LOG-ERROR
+    END-IF.
+
+WRITE-AUDIT-ENTRY.
+    MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+    MOVE SPACES TO AUDIT-RECORD
+    STRING "ID=" WS-ID
+           " OP=" WS-AUDIT-OP
+           " BEFORE-NAME=" WS-BEFORE-NAME
+           " BEFORE-AGE=" WS-BEFORE-AGE
+           " AFTER-NAME=" WS-NAME
+           " AFTER-AGE=" WS-AGE
+           " TS=" WS-AUDIT-TIMESTAMP
+     DELIMITED BY SIZE INTO AUDIT-RECORD
+    WRITE AUDIT-RECORD
+    IF WS-AUDIT-STATUS NOT = "00"
+     DISPLAY "ERROR: write failure on AuditFile, status " WS-AUDIT-STATUS
+     MOVE "WRITE-AUDIT-ENTRY" TO WS-EL-PARAGRAPH
+     MOVE WS-AUDIT-STATUS TO WS-EL-STATUS
+     PERFORM LOG-ERROR
+     MOVE 8 TO RETURN-CODE
+    END-IF.
