@@ -0,0 +1,114 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Cobol14Reconcile.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OpsStatFile ASSIGN TO "opsstats.log"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-OPSSTAT-STATUS.
+    SELECT ReconReportFile ASSIGN TO DYNAMIC WS-RECON-FILENAME
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-RECON-STATUS.
+    SELECT SysParmFile ASSIGN TO "sysparm.ctl"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS WS-SYSPARM-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD OpsStatFile.
+01 OPS-STAT-RECORD.
+    COPY OPSSTAT.
+
+FD ReconReportFile.
+01 RECON-REPORT-RECORD PIC X(100).
+
+FD SysParmFile.
+01 SYSPARM-RECORD.
+    COPY FILEPARM.
+
+WORKING-STORAGE SECTION.
+01 WS-EndOfFile        PIC X VALUE "N".
+01 WS-SYSPARM-EOF      PIC X VALUE "N".
+01 WS-OPSSTAT-STATUS   PIC X(02).
+01 WS-SYSPARM-STATUS   PIC X(02).
+01 WS-RECON-STATUS     PIC X(02).
+01 WS-RECON-FILENAME   PIC X(40) VALUE "reconreport.txt".
+01 WS-FILEOPER-FOUND   PIC X VALUE "N".
+01 WS-DBOPER-FOUND     PIC X VALUE "N".
+01 WS-FILEOPER-COUNT   PIC 9(7) VALUE 0.
+01 WS-DBOPER-COUNT     PIC 9(7) VALUE 0.
+01 WS-DISCREPANCY      PIC S9(7) SIGN IS LEADING SEPARATE CHARACTER VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    PERFORM LOAD-SYSPARMS
+
+    OPEN INPUT OpsStatFile
+    IF WS-OPSSTAT-STATUS = "00"
+     PERFORM UNTIL WS-EndOfFile = "Y"
+      READ OpsStatFile INTO OPS-STAT-RECORD
+          AT END
+           MOVE "Y" TO WS-EndOfFile
+          NOT AT END
+           PERFORM CAPTURE-COUNTS
+      END-READ
+     END-PERFORM
+     CLOSE OpsStatFile
+    END-IF
+
+    OPEN OUTPUT ReconReportFile
+    PERFORM WRITE-RECON-REPORT
+    CLOSE ReconReportFile
+
+    GOBACK.
+
+LOAD-SYSPARMS.
+    OPEN INPUT SysParmFile
+    IF WS-SYSPARM-STATUS = "00"
+     PERFORM UNTIL WS-SYSPARM-EOF = "Y"
+      READ SysParmFile INTO SYSPARM-RECORD
+          AT END
+           MOVE "Y" TO WS-SYSPARM-EOF
+          NOT AT END
+           IF FP-KEY = "RECONREPORTFILE"
+            MOVE FP-VALUE TO WS-RECON-FILENAME
+           END-IF
+      END-READ
+     END-PERFORM
+     CLOSE SysParmFile
+    END-IF.
+
+CAPTURE-COUNTS.
+    EVALUATE OS-PROGRAM
+     WHEN "Cobol10FileOper"
+      MOVE OS-COUNT2 TO WS-FILEOPER-COUNT
+      MOVE "Y" TO WS-FILEOPER-FOUND
+     WHEN "Cobol11DBoper"
+      MOVE OS-COUNT2 TO WS-DBOPER-COUNT
+      MOVE "Y" TO WS-DBOPER-FOUND
+    END-EVALUATE.
+
+WRITE-RECON-REPORT.
+    MOVE SPACES TO RECON-REPORT-RECORD
+    IF WS-FILEOPER-FOUND = "Y" AND WS-DBOPER-FOUND = "Y"
+     COMPUTE WS-DISCREPANCY = WS-FILEOPER-COUNT - WS-DBOPER-COUNT
+     IF WS-DISCREPANCY = 0
+      STRING "RECONCILIATION OK: FILEOPER-WRITES=" WS-FILEOPER-COUNT
+             " DBOPER-LOADS=" WS-DBOPER-COUNT
+       DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+     ELSE
+      STRING "RECONCILIATION DISCREPANCY: FILEOPER-WRITES=" WS-FILEOPER-COUNT
+             " DBOPER-LOADS=" WS-DBOPER-COUNT
+             " DIFF=" WS-DISCREPANCY
+       DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+     END-IF
+    ELSE
+     MOVE "RECONCILIATION: insufficient data in opsstats.log"
+      TO RECON-REPORT-RECORD
+    END-IF
+    WRITE RECON-REPORT-RECORD
+    IF WS-RECON-STATUS NOT = "00"
+     DISPLAY "ERROR: write failure on ReconReportFile, status " WS-RECON-STATUS
+     MOVE 8 TO RETURN-CODE
+    END-IF.
