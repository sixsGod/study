@@ -0,0 +1,31 @@
+//FILELOAD JOB (ACCT),'FILE TO DB LOAD',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SEQUENCES Cobol10FileOper (file copy/filter) INTO             *
+//* Cobol11DBoper (database maintenance). STEP020 only runs       *
+//* when STEP010 ends with a return code less than 4 (success).   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COBOL10FILEOPER
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//INPUT    DD DSN=PROD.FILEOPER.INPUT,DISP=SHR
+//OUTPUT   DD DSN=PROD.FILEOPER.OUTPUT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(5,5)),UNIT=SYSDA
+//REJECT   DD DSN=PROD.FILEOPER.REJECT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(1,1)),UNIT=SYSDA
+//CONTROL  DD DSN=PROD.FILEOPER.CONTROL,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=COBOL11DBOPER,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DBTRANS  DD DSN=PROD.FILEOPER.OUTPUT,DISP=SHR
+//PERSONDB DD DSN=PROD.PERSON.DATABASE,DISP=SHR
+//AUDITLOG DD DSN=PROD.PERSON.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=COBOL14RECONCILE,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//OPSSTAT  DD DSN=PROD.OPS.STATLOG,DISP=SHR
+//RECONRPT DD DSN=PROD.OPS.RECONRPT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
